@@ -0,0 +1,108 @@
+000010******************************************************************
+000020* PROGRAM:     NIGHTDRV
+000030* AUTHOR:      J. ALVES NOGUEIRA
+000040* INSTALLATION: LEARNING-COBOL BATCH SHOP
+000050* DATE-WRITTEN: 2026-08-09
+000060* DATE-COMPILED:
+000070*-----------------------------------------------------------------
+000080* PURPOSE:     NIGHTLY CYCLE DRIVER.  CALLS DISPLAYPGM, SOMANDO
+000090*              AND SETPGM IN SEQUENCE, CHECKING EACH STEP'S
+000100*              COMPLETION STATUS BEFORE CALLING THE NEXT.  STOPS
+000110*              THE CHAIN WITH A CLEAR MESSAGE IF A STEP FAILS.
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY:
+000140*   DATE       INIT  DESCRIPTION
+000150*   2026-08-09 JAN   ORIGINAL VERSION.
+000155*   2026-08-09 JAN   A STEP ONLY ABORTS THE CYCLE ON RETURN-CODE
+000156*                    8 OR HIGHER NOW, SO A RETURN-CODE 4
+000157*                    RECONCILIATION WARNING FROM SOMANDO NO
+000158*                    LONGER HALTS THE REST OF THE NIGHTLY RUN.
+000160* Tectonics: cobc
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. NIGHTDRV.
+000200
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230
+000240 77  DRV-STEP-NAME               PIC X(10) VALUE SPACES.
+000250 77  DRV-ABORT-SWITCH            PIC X(01) VALUE "N".
+000260     88  DRV-ABORT-YES                      VALUE "Y".
+000270     88  DRV-ABORT-NO                       VALUE "N".
+000280
+000290 PROCEDURE DIVISION.
+000300******************************************************************
+000310* 0000-MAINLINE
+000320******************************************************************
+000330 0000-MAINLINE.
+000340
+000350     PERFORM 1000-RUN-DISPLAY
+000360         THRU 1000-RUN-DISPLAY-EXIT.
+000370
+000380     IF DRV-ABORT-NO
+000390         PERFORM 2000-RUN-SOMANDO
+000400             THRU 2000-RUN-SOMANDO-EXIT
+000410     END-IF.
+000420
+000430     IF DRV-ABORT-NO
+000440         PERFORM 3000-RUN-SETPGM
+000450             THRU 3000-RUN-SETPGM-EXIT
+000460     END-IF.
+000470
+000480     IF DRV-ABORT-YES
+000490         DISPLAY "NIGHTDRV: NIGHTLY CYCLE ABORTED AT STEP "
+000500             DRV-STEP-NAME
+000510         MOVE 12 TO RETURN-CODE
+000520     ELSE
+000530         DISPLAY "NIGHTDRV: NIGHTLY CYCLE COMPLETED NORMALLY"
+000540         MOVE 0 TO RETURN-CODE
+000550     END-IF.
+000560
+000570     STOP RUN.
+000580
+000590******************************************************************
+000600* 1000-RUN-DISPLAY - CALL THE EMPLOYEE LOOKUP STEP
+000610******************************************************************
+000620 1000-RUN-DISPLAY.
+000630
+000640     CALL "DISPLAYPGM".
+000650
+000660     IF RETURN-CODE >= 8
+000670         MOVE "DISPLAYPGM" TO DRV-STEP-NAME
+000680         MOVE "Y" TO DRV-ABORT-SWITCH
+000690     END-IF.
+000700
+000710 1000-RUN-DISPLAY-EXIT.
+000720     EXIT.
+000730
+000740******************************************************************
+000750* 2000-RUN-SOMANDO - CALL THE DAILY TOTAL-POSTING STEP
+000760******************************************************************
+000770 2000-RUN-SOMANDO.
+000780
+000790     CALL "SOMANDO".
+000800
+000810     IF RETURN-CODE >= 8
+000820         MOVE "SOMANDO" TO DRV-STEP-NAME
+000830         MOVE "Y" TO DRV-ABORT-SWITCH
+000840     END-IF.
+000850
+000860 2000-RUN-SOMANDO-EXIT.
+000870     EXIT.
+000880
+000890******************************************************************
+000900* 3000-RUN-SETPGM - CALL THE CONTROL-VALUE MAINTENANCE STEP
+000910******************************************************************
+000920 3000-RUN-SETPGM.
+000930
+000940     CALL "SETPGM".
+000950
+000960     IF RETURN-CODE >= 8
+000970         MOVE "SETPGM" TO DRV-STEP-NAME
+000980         MOVE "Y" TO DRV-ABORT-SWITCH
+000990     END-IF.
+001000
+001010 3000-RUN-SETPGM-EXIT.
+001020     EXIT.
+001030
+001040 END PROGRAM NIGHTDRV.
