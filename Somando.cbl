@@ -1,31 +1,619 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-NUM PIC 9(3) VALUE ZEROS.
-       77 WS-NUM2 PIC 9(3) VALUE ZEROS.
-       77 WS-NUM3 PIC 9(3) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           MOVE 2 TO WS-NUM.
-           MOVE 3 TO WS-NUM2.
-
-           COMPUTE WS-NUM3 = WS-NUM + WS-NUM2.
-
-
-            DISPLAY "Hello world:  " WS-NUM3
-            STOP RUN.
-
-
-
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* PROGRAM:     SOMANDO
+000030* AUTHOR:      J. ALVES NOGUEIRA
+000040* INSTALLATION: LEARNING-COBOL BATCH SHOP
+000050* DATE-WRITTEN: 2023-11-01
+000060* DATE-COMPILED:
+000070*-----------------------------------------------------------------
+000080* PURPOSE:     DAILY TOTAL-POSTING JOB.  READS ONE AMOUNT PER
+000090*              RECORD FROM THE DAILY TRANSACTION FILE AND
+000100*              ACCUMULATES A RUNNING GRAND TOTAL.
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY:
+000130*   DATE       INIT  DESCRIPTION
+000140*   2023-11-01 JAN   ORIGINAL "2 + 3" DEMONSTRATION VERSION.
+000150*   2026-08-09 JAN   REPLACED THE TWO HARDCODED MOVES WITH A
+000160*                    REAL SEQUENTIAL TRANSACTION FILE.  WS-NUM3
+000170*                    NOW ACCUMULATES ACROSS EVERY RECORD ON THE
+000180*                    FILE INSTEAD OF SUMMING TWO LITERALS.
+000181*   2026-08-09 JAN   ADDED SIZE ERROR CHECKING ON THE ACCUMULATING
+000182*                    COMPUTE; OVERFLOWED RECORDS ARE WRITTEN TO
+000183*                    AN EXCEPTION FILE INSTEAD OF BEING TRUNCATED.
+000184*   2026-08-09 JAN   RENAMED TO SOMANDO AND SWITCHED STOP RUN TO
+000185*                    GOBACK SO THE NIGHTLY DRIVER CAN CALL THIS
+000186*                    PROGRAM AS A STEP IN THE CYCLE.
+000187*   2026-08-09 JAN   ADDED CHECKPOINT/RESTART SUPPORT - A
+000188*                    CHECKPOINT RECORD IS WRITTEN EVERY
+000189*                    SOM-CKPT-INTERVAL RECORDS, AND A RESTART RUN
+000190*                    RESUMES FROM THE LAST CHECKPOINT.
+000191*   2026-08-09 JAN   ADDED A PRINTED REPORT (SOMRPT) WITH A RUN
+000192*                    DATE HEADING, ONE DETAIL LINE PER TRANSACTION
+000193*                    AND A GRAND TOTAL LINE, IN PLACE OF THE
+000194*                    SINGLE CONSOLE DISPLAY OF THE TOTAL.
+000196*   2026-08-09 JAN   ADDED RECONCILIATION AGAINST AN INDEPENDENT
+000197*                    CONTROL-TOTAL RECORD (SOMCTL) - RECORD COUNT
+000198*                    AND GRAND TOTAL ARE COMPARED TO THE EXPECTED
+000199*                    VALUES AND A MISMATCH SETS RETURN-CODE 4.
+000201*   2026-08-09 JAN   WS-NUM/WS-NUM2/WS-NUM3 AND EVERY AMOUNT
+000202*                    FIELD THEY TOUCH ARE NOW SIGNED CURRENCY
+000203*                    FIELDS (S9(7)V99) SO THE JOB CAN CARRY CENTS
+000204*                    AND NEGATIVE ADJUSTMENTS; THE WORKING-STORAGE
+000205*                    ACCUMULATORS ARE PACKED DECIMAL (COMP-3) AND
+000206*                    THE RUNNING TOTAL IS NOW ACCUMULATED ROUNDED.
+000208*   2026-08-09 JAN   ADDED A DOWNSTREAM EXTRACT FILE (SOMEXT)
+000209*                    CARRYING THE RUN DATE, RECORD COUNT AND
+000210*                    FINAL GRAND TOTAL AS ONE FIXED-WIDTH RECORD.
+000212*   2026-08-09 JAN   3000-TERMINATE NO LONGER RESETS RETURN-CODE
+000213*                    TO 0 UNCONDITIONALLY, AND SKIPS THE REPORT/
+000214*                    RECONCILIATION/EXTRACT WORK ENTIRELY WHEN
+000215*                    1000-INITIALIZE FAILED TO OPEN A FILE, SO A
+000216*                    FATAL OPEN FAILURE IS NO LONGER MASKED BY THE
+000217*                    TIME THE PROGRAM REACHES GOBACK.  SOM-REC-
+000218*                    COUNT IS NOW ALSO CHECKPOINTED SO A RESTART
+000219*                    RUN REPORTS THE FULL RECORD COUNT, NOT JUST
+000220*                    THE COUNT SINCE THE RESTART.  DROPPED THE
+000221*                    UNUSED WS-NUM FIELD AND THE LEFTOVER CONSOLE
+000222*                    DISPLAY OF THE TOTAL NOW THAT SOMRPT CARRIES
+000223*                    IT.
+000223*   2026-08-09 JAN   2300-WRITE-CHECKPOINT NOW CHECKS SOM-CKPT-
+000223*                    STATUS AFTER BOTH THE OPEN AND THE WRITE -
+000223*                    IT WAS THE ONLY UNCHECKED FILE I/O IN THIS
+000223*                    PROGRAM, AND A SILENT CHECKPOINT-WRITE
+000223*                    FAILURE WOULD HAVE UNDERMINED THE RESTART
+000223*                    GUARANTEE WITH NO WARNING EVER PRINTED.
+000223*   2026-08-09 JAN   A RECORD THAT FAILED THE ACCUMULATING
+000223*                    COMPUTE STILL GOT A PLAIN DETAIL LINE, SO
+000223*                    SOMRPT'S DETAIL LINES DIDN'T FOOT BACK TO
+000223*                    ITS OWN GRAND TOTAL.  THE DETAIL LINE FOR
+000223*                    SUCH A RECORD NOW CARRIES AN "EXCEPTION -
+000223*                    NOT POSTED" FLAG.  ALSO, A RESTART RUN'S
+000223*                    GRAND TOTAL INCLUDED THE CHECKPOINTED
+000223*                    AMOUNT BUT THAT RUN NEVER PRINTED DETAIL
+000223*                    LINES FOR THE RECORDS BEHIND IT - ADDED A
+000223*                    "BROUGHT FWD" TOTAL LINE CARRYING THAT
+000223*                    AMOUNT SEPARATELY SO THE REPORT STILL
+000223*                    FOOTS.  ADDED STATUS CHECKS TO THE
+000223*                    REMAINING UNCHECKED SOMRPT/SOMEXC WRITES
+000223*                    FOR CONSISTENCY WITH EVERY OTHER FILE
+000223*                    OPERATION IN THIS PROGRAM.
+000224* Tectonics: cobc
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. SOMANDO.
+000230
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT TRAN-FILE ASSIGN "TRANFILE"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-TRAN-STATUS.
+000291
+000292     SELECT EXCEPTION-FILE ASSIGN "SOMEXC"
+000293         ORGANIZATION IS LINE SEQUENTIAL
+000294         FILE STATUS IS WS-EXC-STATUS.
+000295
+000296     SELECT CHECKPOINT-FILE ASSIGN "SOMCKPT"
+000297         ORGANIZATION IS LINE SEQUENTIAL
+000298         FILE STATUS IS SOM-CKPT-STATUS.
+000299
+000299     SELECT REPORT-FILE ASSIGN "SOMRPT"
+000299         ORGANIZATION IS LINE SEQUENTIAL
+000299         FILE STATUS IS SOM-RPT-STATUS.
+000299
+000299     SELECT CONTROL-FILE ASSIGN "SOMCTL"
+000299         ORGANIZATION IS LINE SEQUENTIAL
+000299         FILE STATUS IS SOM-CTL-STATUS.
+000299
+000299     SELECT EXTRACT-FILE ASSIGN "SOMEXT"
+000299         ORGANIZATION IS LINE SEQUENTIAL
+000299         FILE STATUS IS SOM-EXT-STATUS.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  TRAN-FILE
+000340     LABEL RECORDS ARE STANDARD.
+000350 COPY SOMTRAN.
+000351
+000352 FD  EXCEPTION-FILE
+000353     LABEL RECORDS ARE STANDARD.
+000354 COPY SOMEXC.
+000355
+000356 FD  CHECKPOINT-FILE
+000357     LABEL RECORDS ARE STANDARD.
+000358 COPY SOMCKPT.
+000359
+000359 FD  REPORT-FILE
+000359     LABEL RECORDS ARE STANDARD.
+000359 COPY SOMRPT.
+000359
+000359 FD  CONTROL-FILE
+000359     LABEL RECORDS ARE STANDARD.
+000359 COPY SOMCTL.
+000359
+000359 FD  EXTRACT-FILE
+000359     LABEL RECORDS ARE STANDARD.
+000359 COPY SOMEXT.
+000360
+000370 WORKING-STORAGE SECTION.
+000380 77  WS-TRAN-STATUS              PIC X(02) VALUE "00".
+000390     88  WS-TRAN-OK                        VALUE "00".
+000400     88  WS-TRAN-EOF                        VALUE "10".
+000401
+000402 77  WS-EXC-STATUS                PIC X(02) VALUE "00".
+000403     88  WS-EXC-OK                          VALUE "00".
+000404
+000405 77  WS-SIZE-ERROR-SWITCH         PIC X(01) VALUE "N".
+000406     88  WS-SIZE-ERROR-YES                   VALUE "Y".
+000407     88  WS-SIZE-ERROR-NO                    VALUE "N".
+000410
+000420 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+000430     88  WS-EOF-YES                         VALUE "Y".
+000440     88  WS-EOF-NO                           VALUE "N".
+000441
+000442 77  SOM-CKPT-STATUS              PIC X(02) VALUE "00".
+000443     88  SOM-CKPT-OK                        VALUE "00".
+000444
+000444 77  SOM-RPT-STATUS               PIC X(02) VALUE "00".
+000444     88  SOM-RPT-OK                         VALUE "00".
+000444
+000444 77  SOM-CTL-STATUS               PIC X(02) VALUE "00".
+000444     88  SOM-CTL-OK                         VALUE "00".
+000444
+000444 77  SOM-CTL-MISMATCH-SWITCH      PIC X(01) VALUE "N".
+000444     88  SOM-CTL-MISMATCH-YES               VALUE "Y".
+000444     88  SOM-CTL-MISMATCH-NO                VALUE "N".
+000444
+000444 77  SOM-EXT-STATUS               PIC X(02) VALUE "00".
+000444     88  SOM-EXT-OK                         VALUE "00".
+000444
+000444 77  SOM-INIT-STATUS-SWITCH       PIC X(01) VALUE "Y".
+000444     88  SOM-INIT-OK                        VALUE "Y".
+000444     88  SOM-INIT-FAILED                    VALUE "N".
+000444
+000444 77  SOM-TRAN-OPEN-SWITCH         PIC X(01) VALUE "N".
+000444     88  SOM-TRAN-OPEN-YES                  VALUE "Y".
+000444
+000444 77  SOM-EXC-OPEN-SWITCH          PIC X(01) VALUE "N".
+000444     88  SOM-EXC-OPEN-YES                   VALUE "Y".
+000444
+000444 77  SOM-RUN-DATE                 PIC 9(08) VALUE ZEROS.
+000445 77  SOM-CKPT-INTERVAL            PIC 9(03) VALUE 100.
+000446 77  SOM-REC-COUNT                PIC 9(07) COMP VALUE 0.
+000447 77  SOM-CKPT-QUOTIENT            PIC 9(07) VALUE 0.
+000448 77  SOM-CKPT-REMAINDER           PIC 9(03) VALUE 0.
+000448
+000449 77  SOM-RUN-MODE                 PIC X(07) VALUE SPACES.
+000450 77  SOM-RESTART-KEY              PIC 9(06) VALUE ZEROS.
+000451 77  SOM-SKIPPING-SWITCH          PIC X(01) VALUE "N".
+000452     88  SOM-SKIPPING-YES                   VALUE "Y".
+000453     88  SOM-SKIPPING-NO                    VALUE "N".
+000453
+000453 77  SOM-RESTART-SWITCH           PIC X(01) VALUE "N".
+000453     88  SOM-RESTART-YES                    VALUE "Y".
+000453     88  SOM-RESTART-NO                     VALUE "N".
+000453 77  SOM-BROUGHT-FWD-AMOUNT       PIC S9(7)V99 COMP-3 VALUE ZERO.
+000454
+000470 77  WS-NUM2                     PIC S9(7)V99 COMP-3 VALUE ZERO.
+000480 77  WS-NUM3                     PIC S9(7)V99 COMP-3 VALUE ZERO.
+000481
+000482******************************************************************
+000483* SOM-RPT-WORK-LINE AND ITS REDEFINES - THE REPORT LINE IS BUILT
+000484* HERE IN WORKING STORAGE, THEN MOVED INTO THE REPORT-FILE RECORD
+000485* JUST BEFORE EACH WRITE.
+000486******************************************************************
+000487 01  SOM-RPT-WORK-LINE               PIC X(080) VALUE SPACES.
+000488
+000489 01  SOM-RPT-HEADING REDEFINES SOM-RPT-WORK-LINE.
+000490     05  SOM-RPT-HDG-LABEL           PIC X(10).
+000491     05  SOM-RPT-HDG-DATE            PIC X(10).
+000492     05  FILLER                      PIC X(60).
+000493
+000494 01  SOM-RPT-DETAIL REDEFINES SOM-RPT-WORK-LINE.
+000495     05  FILLER                      PIC X(05).
+000496     05  SOM-RPT-DET-KEY             PIC 9(06).
+000497     05  FILLER                      PIC X(03).
+000498     05  SOM-RPT-DET-AMOUNT          PIC -(7)9.99.
+000498     05  FILLER                      PIC X(02).
+000498     05  SOM-RPT-DET-FLAG            PIC X(30).
+000499     05  FILLER                      PIC X(23).
+000500
+000501 01  SOM-RPT-TOTAL REDEFINES SOM-RPT-WORK-LINE.
+000502     05  SOM-RPT-TOT-LABEL           PIC X(11).
+000503     05  FILLER                      PIC X(03).
+000504     05  SOM-RPT-TOT-AMOUNT          PIC -(7)9.99.
+000505     05  FILLER                      PIC X(55).
+000506
+000500 PROCEDURE DIVISION.
+000510******************************************************************
+000520* 0000-MAINLINE
+000530******************************************************************
+000540 0000-MAINLINE.
+000550
+000560     PERFORM 1000-INITIALIZE
+000570         THRU 1000-INITIALIZE-EXIT.
+000580
+000590     PERFORM 2000-PROCESS-FILE
+000600         THRU 2000-PROCESS-FILE-EXIT
+000610         UNTIL WS-EOF-YES.
+000620
+000630     PERFORM 3000-TERMINATE
+000640         THRU 3000-TERMINATE-EXIT.
+000650
+000660     GOBACK.
+000670
+000680******************************************************************
+000690* 1000-INITIALIZE - OPEN THE TRANSACTION FILE AND PRIME THE LOOP
+000700******************************************************************
+000710 1000-INITIALIZE.
+000711
+000712     ACCEPT SOM-RUN-MODE FROM COMMAND-LINE.
+000720
+000730     OPEN INPUT TRAN-FILE.
+000740
+000750     IF NOT WS-TRAN-OK
+000760         DISPLAY "SOMANDO: UNABLE TO OPEN TRANFILE, STATUS "
+000770             WS-TRAN-STATUS
+000780         MOVE "Y" TO WS-EOF-SWITCH
+000785         MOVE 8 TO RETURN-CODE
+000786         MOVE "N" TO SOM-INIT-STATUS-SWITCH
+000790         GO TO 1000-INITIALIZE-EXIT
+000800     END-IF.
+000801
+000801     MOVE "Y" TO SOM-TRAN-OPEN-SWITCH.
+000801
+000802     OPEN OUTPUT EXCEPTION-FILE.
+000803
+000804     IF NOT WS-EXC-OK
+000805         DISPLAY "SOMANDO: UNABLE TO OPEN SOMEXC, STATUS "
+000806             WS-EXC-STATUS
+000807         MOVE "Y" TO WS-EOF-SWITCH
+000808         MOVE 8 TO RETURN-CODE
+000808         MOVE "N" TO SOM-INIT-STATUS-SWITCH
+000809         GO TO 1000-INITIALIZE-EXIT
+000810     END-IF.
+000810
+000810     MOVE "Y" TO SOM-EXC-OPEN-SWITCH.
+000810 
+000810     OPEN OUTPUT REPORT-FILE.
+000810
+000810     IF NOT SOM-RPT-OK
+000810         DISPLAY "SOMANDO: UNABLE TO OPEN SOMRPT, STATUS "
+000810             SOM-RPT-STATUS
+000810         MOVE "Y" TO WS-EOF-SWITCH
+000810         MOVE 8 TO RETURN-CODE
+000810         MOVE "N" TO SOM-INIT-STATUS-SWITCH
+000810         GO TO 1000-INITIALIZE-EXIT
+000810     END-IF.
+000810
+000810     ACCEPT SOM-RUN-DATE FROM DATE YYYYMMDD.
+000810     MOVE SPACES      TO SOM-RPT-WORK-LINE.
+000810     MOVE "RUN DATE: " TO SOM-RPT-HDG-LABEL.
+000810     MOVE SOM-RUN-DATE TO SOM-RPT-HDG-DATE.
+000810     MOVE SOM-RPT-HEADING TO SOM-REPORT-LINE.
+000810     WRITE SOM-REPORT-LINE.
+000810
+000810     IF NOT SOM-RPT-OK
+000810         DISPLAY "SOMANDO: SOMRPT WRITE FAILED, STATUS "
+000810             SOM-RPT-STATUS
+000810     END-IF.
+000811
+000812     IF SOM-RUN-MODE = "RESTART"
+000813         PERFORM 1100-LOAD-CHECKPOINT
+000814             THRU 1100-LOAD-CHECKPOINT-EXIT
+000815     END-IF.
+000816
+000820     PERFORM 2100-READ-TRAN-RECORD
+000830         THRU 2100-READ-TRAN-RECORD-EXIT.
+000831
+000832     PERFORM 1200-SKIP-PROCESSED-RECORD
+000833         THRU 1200-SKIP-PROCESSED-RECORD-EXIT
+000834         UNTIL WS-EOF-YES OR SOM-SKIPPING-NO.
+000840
+000850 1000-INITIALIZE-EXIT.
+000860     EXIT.
+000861
+000862******************************************************************
+000863* 1100-LOAD-CHECKPOINT - RESTART OPTION: RESUME FROM THE LAST
+000864*                       CHECKPOINT RECORD INSTEAD OF REPROCESSING
+000865*                       THE TRANSACTION FILE FROM RECORD ONE
+000866******************************************************************
+000867 1100-LOAD-CHECKPOINT.
+000868
+000869     OPEN INPUT CHECKPOINT-FILE.
+000870
+000871     IF NOT SOM-CKPT-OK
+000872         DISPLAY "SOMANDO: NO CHECKPOINT FOUND, STARTING FRESH"
+000873         GO TO 1100-LOAD-CHECKPOINT-EXIT
+000874     END-IF.
+000875
+000876     READ CHECKPOINT-FILE
+000877         AT END
+000878             CONTINUE
+000879     END-READ.
+000880
+000881     IF SOM-CKPT-OK
+000882         MOVE SOM-CKPT-LAST-KEY      TO SOM-RESTART-KEY
+000883         MOVE SOM-CKPT-RUNNING-TOTAL TO WS-NUM3
+000883         MOVE SOM-CKPT-RUNNING-TOTAL TO SOM-BROUGHT-FWD-AMOUNT
+000883         MOVE SOM-CKPT-REC-COUNT     TO SOM-REC-COUNT
+000884         MOVE "Y" TO SOM-SKIPPING-SWITCH
+000884         MOVE "Y" TO SOM-RESTART-SWITCH
+000885         DISPLAY "SOMANDO: RESTARTING AFTER KEY " SOM-RESTART-KEY
+000886             " WITH RUNNING TOTAL " WS-NUM3
+000886             " AND RECORD COUNT " SOM-REC-COUNT
+000887     END-IF.
+000888
+000889     CLOSE CHECKPOINT-FILE.
+000890
+000891 1100-LOAD-CHECKPOINT-EXIT.
+000892     EXIT.
+000893
+000894******************************************************************
+000895* 1200-SKIP-PROCESSED-RECORD - ON A RESTART, ADVANCE PAST EVERY
+000896*                             RECORD ALREADY FOLDED INTO THE
+000897*                             CHECKPOINTED TOTAL
+000898******************************************************************
+000899 1200-SKIP-PROCESSED-RECORD.
+000900
+000901     IF SOM-TRAN-KEY > SOM-RESTART-KEY
+000902         MOVE "N" TO SOM-SKIPPING-SWITCH
+000903         GO TO 1200-SKIP-PROCESSED-RECORD-EXIT
+000904     END-IF.
+000905
+000906     PERFORM 2100-READ-TRAN-RECORD
+000907         THRU 2100-READ-TRAN-RECORD-EXIT.
+000908
+000909 1200-SKIP-PROCESSED-RECORD-EXIT.
+000910     EXIT.
+000870
+000880******************************************************************
+000890* 2000-PROCESS-FILE - ACCUMULATE ONE TRANSACTION RECORD.  A
+000890*                    DETAIL LINE IS PRINTED FOR EVERY RECORD,
+000890*                    FLAGGED "NOT POSTED" WHEN THE COMPUTE BELOW
+000890*                    REJECTS IT, SO THE REPORT'S DETAIL LINES
+000890*                    ALWAYS FOOT BACK TO THE GRAND TOTAL.
+000900******************************************************************
+000910 2000-PROCESS-FILE.
+000920
+000930     MOVE SOM-TRAN-AMOUNT TO WS-NUM2.
+000935     MOVE "N" TO WS-SIZE-ERROR-SWITCH.
+000940
+000950     COMPUTE WS-NUM3 ROUNDED = WS-NUM3 + WS-NUM2
+000951         ON SIZE ERROR
+000952             MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+000953     END-COMPUTE.
+000954
+000955     IF WS-SIZE-ERROR-YES
+000956         PERFORM 2200-WRITE-EXCEPTION
+000957             THRU 2200-WRITE-EXCEPTION-EXIT
+000958     END-IF.
+000959
+000959     MOVE SPACES          TO SOM-RPT-WORK-LINE.
+000959     MOVE SOM-TRAN-KEY    TO SOM-RPT-DET-KEY.
+000959     MOVE SOM-TRAN-AMOUNT TO SOM-RPT-DET-AMOUNT.
+000959     IF WS-SIZE-ERROR-YES
+000959         MOVE "*** EXCEPTION - NOT POSTED ***" TO SOM-RPT-DET-FLAG
+000959     END-IF.
+000959     MOVE SOM-RPT-DETAIL  TO SOM-REPORT-LINE.
+000959     WRITE SOM-REPORT-LINE.
+000959
+000959     IF NOT SOM-RPT-OK
+000959         DISPLAY "SOMANDO: SOMRPT WRITE FAILED, STATUS "
+000959             SOM-RPT-STATUS
+000959     END-IF.
+000960
+000961     ADD 1 TO SOM-REC-COUNT.
+000962     DIVIDE SOM-REC-COUNT BY SOM-CKPT-INTERVAL
+000963         GIVING SOM-CKPT-QUOTIENT
+000964         REMAINDER SOM-CKPT-REMAINDER.
+000965
+000966     IF SOM-CKPT-REMAINDER = 0
+000967         PERFORM 2300-WRITE-CHECKPOINT
+000968             THRU 2300-WRITE-CHECKPOINT-EXIT
+000969     END-IF.
+000970
+000970     PERFORM 2100-READ-TRAN-RECORD
+000980         THRU 2100-READ-TRAN-RECORD-EXIT.
+000990
+001000 2000-PROCESS-FILE-EXIT.
+001010     EXIT.
+001020
+001030******************************************************************
+001040* 2100-READ-TRAN-RECORD - READ THE NEXT TRANSACTION, FLAG EOF
+001050******************************************************************
+001060 2100-READ-TRAN-RECORD.
+001070
+001080     READ TRAN-FILE
+001090         AT END
+001100             MOVE "Y" TO WS-EOF-SWITCH
+001110     END-READ.
+001120
+001130 2100-READ-TRAN-RECORD-EXIT.
+001140     EXIT.
+001150
+001151******************************************************************
+001152* 2200-WRITE-EXCEPTION - FLAG A RECORD THAT OVERFLOWED WS-NUM3
+001153******************************************************************
+001154 2200-WRITE-EXCEPTION.
+001155
+001156     MOVE SOM-TRAN-KEY      TO SOM-EXC-KEY.
+001157     MOVE SOM-TRAN-AMOUNT   TO SOM-EXC-AMOUNT.
+001158     MOVE WS-NUM3           TO SOM-EXC-PRIOR-TOTAL.
+001159     MOVE "COMPUTE WS-NUM3 ON SIZE ERROR - TOTAL NOT POSTED"
+001160                            TO SOM-EXC-REASON.
+001161
+001162     WRITE SOM-EXCEPTION-RECORD.
+001162
+001162     IF NOT WS-EXC-OK
+001162         DISPLAY "SOMANDO: SOMEXC WRITE FAILED, STATUS "
+001162             WS-EXC-STATUS
+001162     END-IF.
+001163
+001164 2200-WRITE-EXCEPTION-EXIT.
+001165     EXIT.
+001166
+001167******************************************************************
+001168* 2300-WRITE-CHECKPOINT - SNAPSHOT THE LAST KEY PROCESSED AND THE
+001169*                        RUNNING TOTAL EVERY SOM-CKPT-INTERVAL
+001170*                        RECORDS, SO A RESTART CAN RESUME HERE
+001171******************************************************************
+001172 2300-WRITE-CHECKPOINT.
+001173
+001174     MOVE SOM-TRAN-KEY  TO SOM-CKPT-LAST-KEY.
+001175     MOVE WS-NUM3       TO SOM-CKPT-RUNNING-TOTAL.
+001175     MOVE SOM-REC-COUNT TO SOM-CKPT-REC-COUNT.
+001176
+001177     OPEN OUTPUT CHECKPOINT-FILE.
+001177
+001177     IF NOT SOM-CKPT-OK
+001177         DISPLAY "SOMANDO: UNABLE TO OPEN SOMCKPT FOR WRITE, "
+001177             "STATUS " SOM-CKPT-STATUS
+001177         GO TO 2300-WRITE-CHECKPOINT-EXIT
+001177     END-IF.
+001177
+001178     WRITE SOM-CHECKPOINT-RECORD.
+001178
+001178     IF NOT SOM-CKPT-OK
+001178         DISPLAY "SOMANDO: CHECKPOINT WRITE FAILED, STATUS "
+001178             SOM-CKPT-STATUS
+001178     END-IF.
+001178
+001179     CLOSE CHECKPOINT-FILE.
+001180
+001181 2300-WRITE-CHECKPOINT-EXIT.
+001182     EXIT.
+001183
+001184******************************************************************
+001180* 3000-TERMINATE - CLOSE THE FILE AND REPORT THE GRAND TOTAL.  ON
+001180*                  A RESTART RUN, A "BROUGHT FWD" LINE CARRYING
+001180*                  THE CHECKPOINTED TOTAL IS PRINTED BEFORE THE
+001180*                  GRAND TOTAL, SINCE THIS RUN'S OWN DETAIL LINES
+001180*                  (ABOVE) ONLY COVER RECORDS READ THIS RUN.
+001190******************************************************************
+001190 3000-TERMINATE.
+001200
+001201     IF SOM-TRAN-OPEN-YES
+001202         CLOSE TRAN-FILE
+001203     END-IF.
+001204
+001205     IF SOM-EXC-OPEN-YES
+001206         CLOSE EXCEPTION-FILE
+001207     END-IF.
+001208
+001209     IF SOM-INIT-FAILED
+001210         GO TO 3000-TERMINATE-EXIT
+001211     END-IF.
+001212
+001212     IF SOM-RESTART-YES
+001212         MOVE SPACES          TO SOM-RPT-WORK-LINE
+001212         MOVE "BROUGHT FWD"   TO SOM-RPT-TOT-LABEL
+001212         MOVE SOM-BROUGHT-FWD-AMOUNT TO SOM-RPT-TOT-AMOUNT
+001212         MOVE SOM-RPT-TOTAL   TO SOM-REPORT-LINE
+001212         WRITE SOM-REPORT-LINE
+001212
+001212         IF NOT SOM-RPT-OK
+001212             DISPLAY "SOMANDO: SOMRPT WRITE FAILED, STATUS "
+001212                 SOM-RPT-STATUS
+001212         END-IF
+001212     END-IF.
+001213
+001213     MOVE SPACES        TO SOM-RPT-WORK-LINE.
+001213     MOVE "GRAND TOTAL" TO SOM-RPT-TOT-LABEL.
+001213     MOVE WS-NUM3 TO SOM-RPT-TOT-AMOUNT.
+001214     MOVE SOM-RPT-TOTAL TO SOM-REPORT-LINE.
+001214     WRITE SOM-REPORT-LINE.
+001214
+001214     IF NOT SOM-RPT-OK
+001214         DISPLAY "SOMANDO: SOMRPT WRITE FAILED, STATUS "
+001214             SOM-RPT-STATUS
+001214     END-IF.
+001215     CLOSE REPORT-FILE.
+001220
+001221     MOVE 0 TO RETURN-CODE.
+001222
+001223     PERFORM 3100-RECONCILE-CONTROL-TOTALS
+001224         THRU 3100-RECONCILE-CONTROL-TOTALS-EXIT.
+001225
+001226     IF SOM-CTL-MISMATCH-YES
+001227         MOVE 4 TO RETURN-CODE
+001228     END-IF.
+001229
+001229     PERFORM 3200-WRITE-EXTRACT
+001229         THRU 3200-WRITE-EXTRACT-EXIT.
+001240
+001250 3000-TERMINATE-EXIT.
+001260     EXIT.
+001261
+001262******************************************************************
+001263* 3100-RECONCILE-CONTROL-TOTALS - COMPARE THE ACCUMULATED RECORD
+001264*                                COUNT AND GRAND TOTAL AGAINST THE
+001265*                                INDEPENDENT CONTROL-TOTAL RECORD
+001266*                                ON SOMCTL, AND FLAG ANY MISMATCH
+001267******************************************************************
+001268 3100-RECONCILE-CONTROL-TOTALS.
+001269
+001270     MOVE "N" TO SOM-CTL-MISMATCH-SWITCH.
+001271
+001272     OPEN INPUT CONTROL-FILE.
+001273
+001274     IF NOT SOM-CTL-OK
+001275         DISPLAY "SOMANDO: NO CONTROL-TOTAL RECORD FOUND, "
+001276             "RECONCILIATION SKIPPED"
+001277         GO TO 3100-RECONCILE-CONTROL-TOTALS-EXIT
+001278     END-IF.
+001279
+001280     READ CONTROL-FILE
+001281         AT END
+001282             DISPLAY "SOMANDO: SOMCTL IS EMPTY, "
+001283                 "RECONCILIATION SKIPPED"
+001283             CLOSE CONTROL-FILE
+001284             GO TO 3100-RECONCILE-CONTROL-TOTALS-EXIT
+001285     END-READ.
+001286
+001286     CLOSE CONTROL-FILE.
+001287
+001288     IF SOM-REC-COUNT NOT = SOM-CTL-EXPECTED-COUNT
+001289         DISPLAY "SOMANDO: RECORD COUNT " SOM-REC-COUNT
+001289             " MISMATCHES EXPECTED " SOM-CTL-EXPECTED-COUNT
+001290         MOVE "Y" TO SOM-CTL-MISMATCH-SWITCH
+001291     END-IF.
+001292
+001293     IF WS-NUM3 NOT = SOM-CTL-EXPECTED-TOTAL
+001294         DISPLAY "SOMANDO: GRAND TOTAL " WS-NUM3
+001294             " MISMATCHES EXPECTED " SOM-CTL-EXPECTED-TOTAL
+001295         MOVE "Y" TO SOM-CTL-MISMATCH-SWITCH
+001296     END-IF.
+001297
+001298     IF SOM-CTL-MISMATCH-NO
+001299         DISPLAY "SOMANDO: RECONCILIATION OK"
+001300     END-IF.
+001301
+001302 3100-RECONCILE-CONTROL-TOTALS-EXIT.
+001303     EXIT.
+001304
+001306******************************************************************
+001307* 3200-WRITE-EXTRACT - EXPORT THE RUN DATE, RECORD COUNT AND FINAL
+001308*                     GRAND TOTAL AS A FIXED-WIDTH RECORD FOR A
+001309*                     DOWNSTREAM SYSTEM TO PICK UP (SOMEXT)
+001310******************************************************************
+001311 3200-WRITE-EXTRACT.
+001312
+001313     MOVE SOM-RUN-DATE   TO SOM-EXT-RUN-DATE.
+001314     MOVE SOM-REC-COUNT  TO SOM-EXT-REC-COUNT.
+001315     MOVE WS-NUM3        TO SOM-EXT-TOTAL-AMOUNT.
+001316
+001317     OPEN OUTPUT EXTRACT-FILE.
+001318
+001319     IF NOT SOM-EXT-OK
+001320         DISPLAY "SOMANDO: UNABLE TO OPEN SOMEXT, STATUS "
+001320             SOM-EXT-STATUS
+001321         GO TO 3200-WRITE-EXTRACT-EXIT
+001322     END-IF.
+001323
+001324     WRITE SOM-EXTRACT-RECORD.
+001325     CLOSE EXTRACT-FILE.
+001326
+001327 3200-WRITE-EXTRACT-EXIT.
+001328     EXIT.
+001329
+001330 END PROGRAM SOMANDO.
