@@ -0,0 +1,72 @@
+//NIGHTLY  JOB  (ACCTNO),'NIGHTLY CYCLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* NIGHTLY - RUN THE NIGHTLY CYCLE: EMPLOYEE LOOKUP, DAILY
+//*           TOTAL-POSTING, THEN CONTROL-VALUE MAINTENANCE.
+//*           EACH STEP ONLY RUNS IF THE ONE BEFORE IT COMPLETED
+//*           WITH RETURN-CODE 0-4 (4 IS A WARNING, NOT A FAILURE -
+//*           SEE SOMANDO'S RECONCILIATION STEP BELOW).  THE CHAIN
+//*           STOPS AS SOON AS A STEP RETURNS 8 OR HIGHER.
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY:
+//*   DATE       INIT  DESCRIPTION
+//*   2026-08-09 JAN   ORIGINAL VERSION.
+//*   2026-08-09 JAN   ADDED THE MISSING SOMEXT DD CARD FOR THE
+//*                    SOMANDO STEP'S DOWNSTREAM EXTRACT FILE.
+//*   2026-08-09 JAN   STEP010'S SYSIN WAS DD DUMMY AND STEP030 HAD
+//*                    NO SYSIN AT ALL, SO NEITHER PROGRAM'S ACCEPTS
+//*                    COULD BE SATISFIED UNATTENDED.  SUPPLIED REAL
+//*                    INLINE SYSIN DATA FOR BOTH STEPS.
+//*   2026-08-09 JAN   EVERY DD CARD USED DISP=SHR, INCLUDING
+//*                    DATASETS THIS JOB UPDATES OR RECREATES
+//*                    (DSPPERD, SOMEXC, SOMCKPT, SOMEXT, SETPARM,
+//*                    SETAUD) - LEAVING THEM OPEN TO BEING CLOBBERED
+//*                    BY AN OVERLAPPING RUN.  SWITCHED THOSE TO
+//*                    DISP=OLD (EXCLUSIVE USE) OR DISP=MOD FOR
+//*                    SETAUD, WHICH IS APPENDED TO RATHER THAN
+//*                    REWRITTEN.  DATASETS THIS JOB ONLY READS
+//*                    (EMPMAST, TRANFILE, SOMCTL, SETOPR) STAY SHR.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=DISPLAYPGM
+//STEPLIB  DD   DSN=PROD.NIGHTLY.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=PROD.NIGHTLY.EMPMAST,DISP=SHR
+//DSPPERD  DD   DSN=PROD.NIGHTLY.DSPPERD,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+000001
+/*
+//*
+//IF010    IF (STEP010.RC <= 4) THEN
+//STEP020  EXEC PGM=SOMANDO
+//STEPLIB  DD   DSN=PROD.NIGHTLY.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.NIGHTLY.TRANFILE,DISP=SHR
+//SOMEXC   DD   DSN=PROD.NIGHTLY.SOMEXC,DISP=OLD
+//SOMCKPT  DD   DSN=PROD.NIGHTLY.SOMCKPT,DISP=OLD
+//SOMRPT   DD   SYSOUT=*
+//SOMCTL   DD   DSN=PROD.NIGHTLY.SOMCTL,DISP=SHR
+//SOMEXT   DD   DSN=PROD.NIGHTLY.SOMEXT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//IF020    IF (STEP020.RC <= 4) THEN
+//STEP030  EXEC PGM=SETPGM
+//STEPLIB  DD   DSN=PROD.NIGHTLY.LOADLIB,DISP=SHR
+//SETPARM  DD   DSN=PROD.NIGHTLY.SETPARM,DISP=OLD
+//SETAUD   DD   DSN=PROD.NIGHTLY.SETAUD,DISP=MOD
+//SETOPR   DD   DSN=PROD.NIGHTLY.SETOPR,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+OPERATOR
+1234
+50
+/*
+//         ELSE
+//STEP030X EXEC PGM=IEFBR14
+//*        SOMANDO FAILED - SETPGM BYPASSED.
+//         ENDIF
+//*
+//         ELSE
+//STEP020X EXEC PGM=IEFBR14
+//*        DISPLAYPGM FAILED - SOMANDO AND SETPGM BYPASSED.
+//         ENDIF
+//
