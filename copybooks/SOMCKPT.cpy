@@ -0,0 +1,13 @@
+      ******************************************************************
+      * SOMCKPT.CPY
+      * Record layout for the Somando checkpoint file (SOMCKPT).
+      * Holds the key of the last transaction record folded into the
+      * running total, the running total itself, and the count of
+      * records posted so far, so a restart run can resume instead of
+      * reprocessing the file from record one.
+      ******************************************************************
+       01  SOM-CHECKPOINT-RECORD.
+           05  SOM-CKPT-LAST-KEY           PIC 9(06).
+           05  SOM-CKPT-RUNNING-TOTAL      PIC S9(7)V99
+                                            SIGN LEADING SEPARATE.
+           05  SOM-CKPT-REC-COUNT          PIC 9(07).
