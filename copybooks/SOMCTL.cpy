@@ -0,0 +1,11 @@
+      ******************************************************************
+      * SOMCTL.CPY
+      * Record layout for the Somando independent control-total file
+      * (SOMCTL).  Carries the record count and total amount expected
+      * for the run, supplied independently of the transaction file,
+      * so the posting run can reconcile itself against it.
+      ******************************************************************
+       01  SOM-CONTROL-RECORD.
+           05  SOM-CTL-EXPECTED-COUNT      PIC 9(07).
+           05  SOM-CTL-EXPECTED-TOTAL      PIC S9(7)V99
+                                            SIGN LEADING SEPARATE.
