@@ -0,0 +1,10 @@
+      ******************************************************************
+      * SOMTRAN.CPY
+      * Record layout for the Somando daily transaction input file
+      * (TRANFILE).  One amount per record.
+      ******************************************************************
+       01  SOM-TRAN-RECORD.
+           05  SOM-TRAN-KEY                PIC 9(06).
+           05  SOM-TRAN-AMOUNT             PIC S9(7)V99
+                                            SIGN LEADING SEPARATE.
+           05  FILLER                      PIC X(14).
