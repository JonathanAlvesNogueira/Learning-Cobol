@@ -0,0 +1,11 @@
+      ******************************************************************
+      * SETAUD.CPY
+      * Record layout for the set.cbl parameter-change audit trail
+      * (SETAUD).  One record is appended for every successful SET.
+      ******************************************************************
+       01  SET-AUDIT-RECORD.
+           05  SET-AUD-DATE                PIC 9(08).
+           05  SET-AUD-TIME                PIC 9(06).
+           05  SET-AUD-OPERATOR-ID         PIC X(08).
+           05  SET-AUD-OLD-VALUE           PIC 99.
+           05  SET-AUD-NEW-VALUE           PIC 99.
