@@ -0,0 +1,8 @@
+      ******************************************************************
+      * SOMRPT.CPY
+      * Print-line layout for the Somando daily total-posting report
+      * (SOMRPT).  The FD carries one plain print-line record; the
+      * heading/detail/total views are built in working storage and
+      * moved into the print line before each WRITE.
+      ******************************************************************
+       01  SOM-REPORT-LINE                 PIC X(080).
