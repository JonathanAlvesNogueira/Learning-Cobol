@@ -0,0 +1,12 @@
+      ******************************************************************
+      * DSPPERD.CPY
+      * Record layout for the Display period-control file (DSPPERD).
+      * Keyed by employee ID - holds the last fiscal period accepted
+      * FOR THAT EMPLOYEE, so a later lookup of the SAME employee
+      * carrying an out-of-sequence period can be rejected.  Different
+      * employees' periods are unrelated and are never compared to
+      * each other.
+      ******************************************************************
+       01  DSP-PERIOD-CONTROL-RECORD.
+           05  DSP-PERD-EMP-ID             PIC 9(06).
+           05  DSP-PERIOD-CONTROL-VALUE    PIC 9(06).
