@@ -0,0 +1,10 @@
+      ******************************************************************
+      * EMPMAST.CPY
+      * Record layout for the employee master file (EMPMAST), keyed
+      * by employee ID.
+      ******************************************************************
+       01  EMP-MASTER-RECORD.
+           05  EMP-ID                      PIC 9(06).
+           05  EMP-NAME                    PIC X(10).
+           05  EMP-PERIOD                   PIC 9(06).
+           05  FILLER                      PIC X(08).
