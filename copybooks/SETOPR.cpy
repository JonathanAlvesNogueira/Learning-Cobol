@@ -0,0 +1,9 @@
+      ******************************************************************
+      * SETOPR.CPY
+      * Record layout for the authorized-operators file (SETOPR).
+      * One record per operator authorized to change the WS-NUM2
+      * control value, keyed by operator ID.
+      ******************************************************************
+       01  SET-OPERATOR-RECORD.
+           05  SET-OPR-ID                  PIC X(08).
+           05  SET-OPR-PIN                 PIC X(04).
