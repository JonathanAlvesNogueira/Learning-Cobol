@@ -0,0 +1,13 @@
+      ******************************************************************
+      * SOMEXC.CPY
+      * Record layout for the Somando exceptions list (SOMEXC).
+      * Written whenever a transaction record cannot be folded into
+      * the running total without overflowing WS-NUM3.
+      ******************************************************************
+       01  SOM-EXCEPTION-RECORD.
+           05  SOM-EXC-KEY                 PIC 9(06).
+           05  SOM-EXC-AMOUNT              PIC S9(7)V99
+                                            SIGN LEADING SEPARATE.
+           05  SOM-EXC-PRIOR-TOTAL         PIC S9(7)V99
+                                            SIGN LEADING SEPARATE.
+           05  SOM-EXC-REASON              PIC X(50).
