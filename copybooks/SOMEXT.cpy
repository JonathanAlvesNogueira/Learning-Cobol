@@ -0,0 +1,12 @@
+      ******************************************************************
+      * SOMEXT.CPY
+      * Record layout for the Somando downstream extract file
+      * (SOMEXT).  One fixed-width record per run, carrying the run
+      * date, the number of transactions posted, and the final grand
+      * total, for a downstream system to pick up.
+      ******************************************************************
+       01  SOM-EXTRACT-RECORD.
+           05  SOM-EXT-RUN-DATE            PIC 9(08).
+           05  SOM-EXT-REC-COUNT           PIC 9(07).
+           05  SOM-EXT-TOTAL-AMOUNT        PIC S9(7)V99
+                                            SIGN LEADING SEPARATE.
