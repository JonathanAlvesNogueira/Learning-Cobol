@@ -0,0 +1,9 @@
+      ******************************************************************
+      * SETPARM.CPY
+      * Record layout for the SET control-parameter file (SETPARM).
+      * Keyed by parameter name so more control values can be added
+      * later without changing the record layout.
+      ******************************************************************
+       01  SET-PARAM-RECORD.
+           05  SET-PARAM-KEY               PIC X(08).
+           05  SET-PARAM-VALUE             PIC 99.
