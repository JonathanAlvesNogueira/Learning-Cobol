@@ -1,25 +1,291 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-STRING PIC X(10) VALUE "JONATHAN".
-       77 WS-NUM PIC 9(10) VALUE "202311".
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-
-
-            DISPLAY "Hello world: "  WS-STRING WS-NUM.
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* PROGRAM:     DISPLAY
+000030* AUTHOR:      J. ALVES NOGUEIRA
+000040* INSTALLATION: LEARNING-COBOL BATCH SHOP
+000050* DATE-WRITTEN: 2023-11-01
+000060* DATE-COMPILED:
+000070*-----------------------------------------------------------------
+000080* PURPOSE:     EMPLOYEE MASTER LOOKUP UTILITY.  ACCEPTS AN
+000090*              EMPLOYEE ID AND DISPLAYS THE NAME AND FISCAL
+000100*              PERIOD CARRIED ON THE MATCHING MASTER RECORD.
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY:
+000130*   DATE       INIT  DESCRIPTION
+000140*   2023-11-01 JAN   ORIGINAL VERSION - DISPLAYED THE LITERALS
+000150*                    "JONATHAN" AND "202311" ONLY.
+000160*   2026-08-09 JAN   REPLACED THE FIXED LITERALS WITH A REAL
+000170*                    LOOKUP AGAINST THE EMPLOYEE MASTER FILE.
+000175*   2026-08-09 JAN   WS-NUM IS NOW A STRUCTURED CC/YY/MM FISCAL
+000176*                    PERIOD FIELD WITH A VALIDATION PARAGRAPH
+000177*                    THAT REJECTS A BAD MONTH OR A PERIOD THAT
+000178*                    REGRESSES BEHIND THE LAST ONE ACCEPTED.
+000179*   2026-08-09 JAN   1000-INITIALIZE NOW CHECKS DSP-EMP-STATUS
+000179*                    AFTER OPENING EMPMAST, THE SAME WAY EVERY
+000179*                    OTHER FILE OPEN IN THIS CHANGE SET IS
+000179*                    CHECKED - A FAILED OPEN NO LONGER FALLS
+000179*                    THROUGH TO A READ AGAINST AN UNOPENED FILE.
+000179*   2026-08-09 JAN   DSPPERD WAS ONE GLOBAL "LAST PERIOD" RECORD
+000179*                    SHARED ACROSS EVERY EMPLOYEE LOOKED UP, SO
+000179*                    LOOKING UP TWO UNRELATED EMPLOYEES ENTERED
+000179*                    OUT OF PERIOD ORDER WRONGLY FAILED THE
+000179*                    SECOND ONE.  DSPPERD IS NOW KEYED BY
+000179*                    EMPLOYEE ID SO THE OUT-OF-SEQUENCE CHECK
+000179*                    ONLY COMPARES AN EMPLOYEE'S CURRENT PERIOD
+000179*                    AGAINST THAT SAME EMPLOYEE'S OWN LAST
+000179*                    ACCEPTED PERIOD.  ALSO ADDED A STATUS CHECK
+000179*                    TO 2300-SAVE-LAST-PERIOD'S OPEN AND WRITE,
+000179*                    MATCHING THE PATTERN ALREADY USED FOR
+000179*                    SOMCKPT AND EMPMAST.
+000180* Tectonics: cobc
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. DISPLAYPGM.
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT EMPLOYEE-FILE ASSIGN "EMPMAST"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS RANDOM
+000290         RECORD KEY IS EMP-ID
+000300         FILE STATUS IS DSP-EMP-STATUS.
+000305
+000306     SELECT PERIOD-CONTROL-FILE ASSIGN "DSPPERD"
+000307         ORGANIZATION IS INDEXED
+000307         ACCESS MODE IS RANDOM
+000307         RECORD KEY IS DSP-PERD-EMP-ID
+000308         FILE STATUS IS DSP-PERD-STATUS.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  EMPLOYEE-FILE
+000350     LABEL RECORDS ARE STANDARD.
+000360 COPY EMPMAST.
+000365
+000366 FD  PERIOD-CONTROL-FILE
+000367     LABEL RECORDS ARE STANDARD.
+000368 COPY DSPPERD.
+000370
+000380 WORKING-STORAGE SECTION.
+000390
+000400 77  WS-STRING                   PIC X(10) VALUE SPACES.
+000405
+000410 01  WS-NUM                      PIC 9(06) VALUE ZEROS.
+000411 01  DSP-PERIOD-FIELDS REDEFINES WS-NUM.
+000412     05  DSP-PERIOD-CC           PIC 99.
+000413     05  DSP-PERIOD-YY           PIC 99.
+000414     05  DSP-PERIOD-MM           PIC 99.
+000420
+000430 77  DSP-EMP-ID-INPUT            PIC 9(06) VALUE ZEROS.
+000440
+000450 77  DSP-EMP-STATUS              PIC X(02) VALUE "00".
+000460     88  DSP-EMP-OK                         VALUE "00".
+000470     88  DSP-EMP-NOT-FOUND                  VALUE "23".
+000471
+000472 77  DSP-PERD-STATUS             PIC X(02) VALUE "00".
+000473     88  DSP-PERD-OK                        VALUE "00".
+000473     88  DSP-PERD-NOT-FOUND                 VALUE "23".
+000473     88  DSP-PERD-FILE-NOT-FOUND            VALUE "35".
+000474
+000475 77  DSP-LAST-PERIOD             PIC 9(06) VALUE ZEROS.
+000476
+000477 77  DSP-PERIOD-VALID-SWITCH     PIC X(01) VALUE "Y".
+000478     88  DSP-PERIOD-VALID-YES               VALUE "Y".
+000479     88  DSP-PERIOD-VALID-NO                VALUE "N".
+000480
+000481 77  DSP-INIT-STATUS-SWITCH      PIC X(01) VALUE "Y".
+000482     88  DSP-INIT-OK                        VALUE "Y".
+000483     88  DSP-INIT-FAILED                    VALUE "N".
+000480
+000490 PROCEDURE DIVISION.
+000500******************************************************************
+000510* 0000-MAINLINE
+000520******************************************************************
+000530 0000-MAINLINE.
+000540
+000550     PERFORM 1000-INITIALIZE
+000560         THRU 1000-INITIALIZE-EXIT.
+000570
+000575     IF DSP-INIT-OK
+000576         PERFORM 2000-LOOKUP-EMPLOYEE
+000577             THRU 2000-LOOKUP-EMPLOYEE-EXIT
+000578     END-IF.
+000600
+000610     PERFORM 3000-TERMINATE
+000620         THRU 3000-TERMINATE-EXIT.
+000630
+000640     GOBACK.
+000650
+000660******************************************************************
+000670* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER AND ACCEPT THE ID
+000680******************************************************************
+000690 1000-INITIALIZE.
+000700
+000710     OPEN INPUT EMPLOYEE-FILE.
+000715
+000716     IF NOT DSP-EMP-OK
+000717         DISPLAY "DISPLAYPGM: UNABLE TO OPEN EMPMAST, STATUS "
+000718             DSP-EMP-STATUS
+000719         MOVE 8 TO RETURN-CODE
+000719         MOVE "N" TO DSP-INIT-STATUS-SWITCH
+000720         GO TO 1000-INITIALIZE-EXIT
+000721     END-IF.
+000722
+000730     DISPLAY "ENTER EMPLOYEE ID: ".
+000740     ACCEPT DSP-EMP-ID-INPUT.
+000750
+000760 1000-INITIALIZE-EXIT.
+000770     EXIT.
+000780
+000790******************************************************************
+000800* 2000-LOOKUP-EMPLOYEE - READ THE MATCHING MASTER RECORD AND
+000810*                       DISPLAY ITS NAME AND PERIOD
+000820******************************************************************
+000830 2000-LOOKUP-EMPLOYEE.
+000840
+000850     MOVE DSP-EMP-ID-INPUT TO EMP-ID.
+000860
+000870     READ EMPLOYEE-FILE
+000880         KEY IS EMP-ID
+000890         INVALID KEY
+000900             DISPLAY "EMPLOYEE " DSP-EMP-ID-INPUT " NOT FOUND"
+000901             MOVE 8 TO RETURN-CODE
+000910             GO TO 2000-LOOKUP-EMPLOYEE-EXIT
+000920     END-READ.
+000930
+000940     MOVE EMP-NAME   TO WS-STRING.
+000950     MOVE EMP-PERIOD TO WS-NUM.
+000960
+000961     PERFORM 2100-VALIDATE-PERIOD
+000962         THRU 2100-VALIDATE-PERIOD-EXIT.
+000963
+000964     IF DSP-PERIOD-VALID-NO
+000965         MOVE 8 TO RETURN-CODE
+000966         GO TO 2000-LOOKUP-EMPLOYEE-EXIT
+000967     END-IF.
+000968
+000970     DISPLAY "Hello world: "  WS-STRING WS-NUM.
+000975     MOVE 0 TO RETURN-CODE.
+000980
+000990 2000-LOOKUP-EMPLOYEE-EXIT.
+001000     EXIT.
+001001
+001002******************************************************************
+001003* 2100-VALIDATE-PERIOD - REJECT AN INVALID MONTH OR A PERIOD THAT
+001004*                       REGRESSES BEHIND THE LAST PERIOD ACCEPTED
+001004*                       FOR THIS SAME EMPLOYEE.  DIFFERENT
+001004*                       EMPLOYEES' PERIODS ARE UNRELATED AND ARE
+001004*                       NEVER COMPARED TO EACH OTHER.
+001005******************************************************************
+001006 2100-VALIDATE-PERIOD.
+001007
+001008     MOVE "Y" TO DSP-PERIOD-VALID-SWITCH.
+001009
+001010     IF DSP-PERIOD-MM < 01 OR DSP-PERIOD-MM > 12
+001011         DISPLAY "PERIOD " WS-NUM " REJECTED - INVALID MONTH "
+001012             DSP-PERIOD-MM
+001013         MOVE "N" TO DSP-PERIOD-VALID-SWITCH
+001014         GO TO 2100-VALIDATE-PERIOD-EXIT
+001015     END-IF.
+001016
+001017     PERFORM 2200-LOAD-LAST-PERIOD
+001018         THRU 2200-LOAD-LAST-PERIOD-EXIT.
+001019
+001020     IF WS-NUM < DSP-LAST-PERIOD
+001021         DISPLAY "PERIOD " WS-NUM
+001022             " REJECTED - OUT OF SEQUENCE FOR EMPLOYEE "
+001023             DSP-EMP-ID-INPUT " - LAST ACCEPTED WAS "
+001023             DSP-LAST-PERIOD
+001024         MOVE "N" TO DSP-PERIOD-VALID-SWITCH
+001025         GO TO 2100-VALIDATE-PERIOD-EXIT
+001026     END-IF.
+001027
+001028     PERFORM 2300-SAVE-LAST-PERIOD
+001029         THRU 2300-SAVE-LAST-PERIOD-EXIT.
+001030
+001031 2100-VALIDATE-PERIOD-EXIT.
+001032     EXIT.
+001033
+001034******************************************************************
+001035* 2200-LOAD-LAST-PERIOD - READ THE LAST PERIOD ACCEPTED FOR THIS
+001035*                        EMPLOYEE, KEYED BY DSP-PERD-EMP-ID
+001036******************************************************************
+001037 2200-LOAD-LAST-PERIOD.
+001038
+001039     MOVE ZEROS TO DSP-LAST-PERIOD.
+001039     MOVE DSP-EMP-ID-INPUT TO DSP-PERD-EMP-ID.
+001040
+001041     OPEN INPUT PERIOD-CONTROL-FILE.
+001042
+001043     IF NOT DSP-PERD-OK
+001044         GO TO 2200-LOAD-LAST-PERIOD-EXIT
+001045     END-IF.
+001046
+001047     READ PERIOD-CONTROL-FILE
+001047         KEY IS DSP-PERD-EMP-ID
+001048         INVALID KEY
+001049             CONTINUE
+001050     END-READ.
+001051
+001052     IF DSP-PERD-OK
+001053         MOVE DSP-PERIOD-CONTROL-VALUE TO DSP-LAST-PERIOD
+001054     END-IF.
+001055
+001056     CLOSE PERIOD-CONTROL-FILE.
+001057
+001058 2200-LOAD-LAST-PERIOD-EXIT.
+001059     EXIT.
+001060
+001061******************************************************************
+001062* 2300-SAVE-LAST-PERIOD - RECORD THIS PERIOD AS THE LAST ONE
+001063*                        ACCEPTED FOR THIS EMPLOYEE, OPENING
+001063*                        DSPPERD I-O (FALLING BACK TO OUTPUT IF IT
+001063*                        DOESN'T EXIST YET) AND REWRITING (OR
+001063*                        WRITING, ON INVALID KEY) UNDER THE
+001063*                        EMPLOYEE'S KEY
+001064******************************************************************
+001065 2300-SAVE-LAST-PERIOD.
+001066
+001067     MOVE DSP-EMP-ID-INPUT TO DSP-PERD-EMP-ID.
+001067     MOVE WS-NUM TO DSP-PERIOD-CONTROL-VALUE.
+001068
+001069     OPEN I-O PERIOD-CONTROL-FILE.
+001069
+001069     IF DSP-PERD-FILE-NOT-FOUND
+001069         OPEN OUTPUT PERIOD-CONTROL-FILE
+001069     END-IF.
+001069
+001069     IF NOT DSP-PERD-OK
+001069         DISPLAY "DISPLAYPGM: UNABLE TO OPEN DSPPERD FOR WRITE, "
+001069             "STATUS " DSP-PERD-STATUS
+001069         GO TO 2300-SAVE-LAST-PERIOD-EXIT
+001069     END-IF.
+001069
+001070     REWRITE DSP-PERIOD-CONTROL-RECORD
+001070         INVALID KEY
+001070             WRITE DSP-PERIOD-CONTROL-RECORD
+001070     END-REWRITE.
+001070
+001070     IF NOT DSP-PERD-OK
+001070         DISPLAY "DISPLAYPGM: DSPPERD WRITE FAILED, STATUS "
+001070             DSP-PERD-STATUS
+001070     END-IF.
+001070
+001071     CLOSE PERIOD-CONTROL-FILE.
+001072
+001073 2300-SAVE-LAST-PERIOD-EXIT.
+001074     EXIT.
+001010
+001020******************************************************************
+001030* 3000-TERMINATE - CLOSE THE EMPLOYEE MASTER
+001040******************************************************************
+001050 3000-TERMINATE.
+001060
+001065     IF DSP-INIT-OK
+001070         CLOSE EMPLOYEE-FILE
+001075     END-IF.
+001080
+001090 3000-TERMINATE-EXIT.
+001100     EXIT.
+001110
+001120 END PROGRAM DISPLAYPGM.
