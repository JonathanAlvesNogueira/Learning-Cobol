@@ -1,31 +1,356 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WS-NUM PIC 99 VALUE 0.
-       77 WS-NUM2 PIC 99 VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            ACCEPT WS-NUM.
-            DISPLAY WS-NUM.
-
-            SET WS-NUM2 TO 10
-            DISPLAY WS-NUM2
-            STOP RUN.
-
-
-
-
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* PROGRAM:     SET
+000030* AUTHOR:      J. ALVES NOGUEIRA
+000040* INSTALLATION: LEARNING-COBOL BATCH SHOP
+000050* DATE-WRITTEN: 2023-11-01
+000060* DATE-COMPILED:
+000070*-----------------------------------------------------------------
+000080* PURPOSE:     OPERATOR UTILITY TO SET THE WS-NUM2 CONTROL VALUE
+000090*              USED BY THE NIGHTLY CYCLE.
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY:
+000120*   DATE       INIT  DESCRIPTION
+000130*   2023-11-01 JAN   ORIGINAL VERSION - ACCEPT WS-NUM, SET
+000140*                    WS-NUM2 TO 10 WITH NO VALIDATION.
+000150*   2026-08-09 JAN   ADDED EDIT CHECK AND RE-PROMPT LOOP ON
+000160*                    WS-NUM SO A KEYING MISTAKE NO LONGER ABENDS
+000170*                    THE RUN OR SILENTLY ACCEPTS GARBAGE.
+000175*   2026-08-09 JAN   WS-NUM2 DEFAULT NOW COMES FROM THE SETPARM
+000176*                    CONTROL FILE INSTEAD OF A HARDCODED LITERAL.
+000177*                    FALLS BACK TO 10 ONLY WHEN THE PARAMETER
+000178*                    RECORD IS MISSING.
+000178*   2026-08-09 JAN   THE OPERATOR'S VALIDATED ENTRY IS NOW
+000178*                    ACTUALLY WRITTEN BACK TO SETPARM - IT WAS
+000178*                    BEING ACCEPTED AND THEN DISCARDED, SO NO
+000178*                    SET EVER PERSISTED.
+000179*   2026-08-09 JAN   EVERY SUCCESSFUL SET NOW APPENDS A RECORD TO
+000179*                    THE SETAUD AUDIT TRAIL - TIMESTAMP, OPERATOR
+000179*                    ID, OLD VALUE, NEW VALUE.
+000179*   2026-08-09 JAN   OPERATOR MUST NOW SIGN ON WITH AN ID AND PIN
+000179*                    CHECKED AGAINST THE SETOPR AUTHORIZED-
+000179*                    OPERATORS FILE BEFORE A SET IS ALLOWED.
+000179*   2026-08-09 JAN   0650-SAVE-PARAMETER WAS CHECKING THE WRONG
+000179*                    STATUS CODE FOR A SETPARM THAT DOESN'T EXIST
+000179*                    YET (23 - RECORD NOT FOUND, A READ STATUS)
+000179*                    INSTEAD OF 35 (FILE NOT FOUND, WHAT OPEN
+000179*                    ACTUALLY RETURNS) - THE FIRST-EVER SET ON A
+000179*                    NEW SETPARM FILE WAS FAILING TO SAVE.
+000179*   2026-08-09 JAN   A FAILED SETPARM SAVE OR SETAUD WRITE WAS
+000179*                    ONLY DISPLAYED, NEVER SURFACED TO THE
+000179*                    CALLER - 0000-MAINLINE ALWAYS RETURNED 0
+000179*                    AFTERWARD, SO NIGHTDRV/THE JCL SAW A CLEAN
+000179*                    SUCCESS EVEN WHEN THE VALUE NEVER PERSISTED
+000179*                    OR THE AUDIT TRAIL NEVER GOT WRITTEN.  ADDED
+000179*                    SET-PARM-SAVE-SWITCH/SET-AUD-SAVE-SWITCH,
+000179*                    SET TO "N" BY EITHER PARAGRAPH'S OPEN OR
+000179*                    WRITE FAILURE, AND 0000-MAINLINE NOW SETS
+000179*                    RETURN-CODE 8 WHEN EITHER ONE FAILED.
+000180* Tectonics: cobc
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. SETPGM.
+000211
+000212 ENVIRONMENT DIVISION.
+000213 INPUT-OUTPUT SECTION.
+000214 FILE-CONTROL.
+000215     SELECT PARAMETER-FILE ASSIGN "SETPARM"
+000216         ORGANIZATION IS INDEXED
+000217         ACCESS MODE IS RANDOM
+000218         RECORD KEY IS SET-PARAM-KEY
+000219         FILE STATUS IS SET-PARM-STATUS.
+000219
+000219     SELECT AUDIT-FILE ASSIGN "SETAUD"
+000219         ORGANIZATION IS LINE SEQUENTIAL
+000219         FILE STATUS IS SET-AUD-STATUS.
+000219
+000219     SELECT OPERATOR-FILE ASSIGN "SETOPR"
+000219         ORGANIZATION IS INDEXED
+000219         ACCESS MODE IS RANDOM
+000219         RECORD KEY IS SET-OPR-ID
+000219         FILE STATUS IS SET-OPR-STATUS.
+000220
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000241 FD  PARAMETER-FILE
+000242     LABEL RECORDS ARE STANDARD.
+000243 COPY SETPARM.
+000244
+000245 FD  AUDIT-FILE
+000246     LABEL RECORDS ARE STANDARD.
+000247 COPY SETAUD.
+000248
+000248 FD  OPERATOR-FILE
+000248     LABEL RECORDS ARE STANDARD.
+000248 COPY SETOPR.
+000249
+000250 WORKING-STORAGE SECTION.
+000260
+000270 77  SET-NUM-INPUT               PIC X(02) VALUE SPACES.
+000280 77  WS-NUM                      PIC 99 VALUE 0.
+000290 77  WS-NUM2                     PIC 99 VALUE 0.
+000291
+000292 77  SET-PARM-STATUS             PIC X(02) VALUE "00".
+000293     88  SET-PARM-OK                        VALUE "00".
+000294     88  SET-PARM-NOT-FOUND                 VALUE "23".
+000294     88  SET-PARM-FILE-NOT-FOUND            VALUE "35".
+000295
+000296 77  SET-PARM-DEFAULT-VALUE      PIC 99 VALUE 10.
+000297
+000298 77  SET-AUD-STATUS              PIC X(02) VALUE "00".
+000299     88  SET-AUD-OK                         VALUE "00".
+000299     88  SET-AUD-NOT-FOUND                  VALUE "35".
+000300
+000301 77  SET-OPERATOR-ID             PIC X(08) VALUE SPACES.
+000302 77  SET-OLD-VALUE               PIC 99 VALUE 0.
+000303
+000304 77  SET-OPR-STATUS              PIC X(02) VALUE "00".
+000305     88  SET-OPR-OK                         VALUE "00".
+000306
+000307 77  SET-PIN-INPUT               PIC X(04) VALUE SPACES.
+000308
+000309 77  SET-SIGNON-SWITCH           PIC X(01) VALUE "N".
+000310     88  SET-SIGNON-OK                      VALUE "Y".
+000311     88  SET-SIGNON-FAILED                  VALUE "N".
+000311
+000311 77  SET-PARM-SAVE-SWITCH        PIC X(01) VALUE "Y".
+000311     88  SET-PARM-SAVE-OK                   VALUE "Y".
+000311     88  SET-PARM-SAVE-FAILED               VALUE "N".
+000311 77  SET-AUD-SAVE-SWITCH         PIC X(01) VALUE "Y".
+000311     88  SET-AUD-SAVE-OK                    VALUE "Y".
+000311     88  SET-AUD-SAVE-FAILED                VALUE "N".
+000310 77  SET-INPUT-VALID-SWITCH      PIC X(01) VALUE "N".
+000320     88  SET-INPUT-VALID-YES               VALUE "Y".
+000330     88  SET-INPUT-VALID-NO                VALUE "N".
+000340
+000350 01  SET-NUM-LOW                 PIC 99 VALUE 01.
+000360 01  SET-NUM-HIGH                PIC 99 VALUE 99.
+000370
+000380 PROCEDURE DIVISION.
+000390******************************************************************
+000400* 0000-MAINLINE
+000410******************************************************************
+000420 0000-MAINLINE.
+000421
+000422     PERFORM 0500-LOAD-PARAMETER
+000423         THRU 0500-LOAD-PARAMETER-EXIT.
+000430
+000431     PERFORM 0600-SIGN-ON
+000432         THRU 0600-SIGN-ON-EXIT.
+000433
+000434     IF SET-SIGNON-FAILED
+000435         DISPLAY "SETPGM: SIGN-ON REJECTED, SET NOT PERFORMED"
+000436         MOVE 8 TO RETURN-CODE
+000437         GOBACK
+000438     END-IF.
+000440
+000440     PERFORM 1000-GET-OPERATOR-VALUE
+000450         THRU 1000-GET-OPERATOR-VALUE-EXIT
+000460         UNTIL SET-INPUT-VALID-YES.
+000470
+000480     DISPLAY WS-NUM.
+000490
+000495     MOVE SET-PARM-DEFAULT-VALUE TO SET-OLD-VALUE.
+000500     SET WS-NUM2 TO WS-NUM.
+000510     DISPLAY WS-NUM2.
+000515
+000516     PERFORM 0650-SAVE-PARAMETER
+000517         THRU 0650-SAVE-PARAMETER-EXIT.
+000518
+000519     PERFORM 0700-WRITE-AUDIT-RECORD
+000520         THRU 0700-WRITE-AUDIT-RECORD-EXIT.
+000520
+000528     IF SET-PARM-SAVE-FAILED OR SET-AUD-SAVE-FAILED
+000528         MOVE 8 TO RETURN-CODE
+000528     ELSE
+000528         MOVE 0 TO RETURN-CODE
+000528     END-IF.
+000530     GOBACK.
+000531
+000532******************************************************************
+000533* 0500-LOAD-PARAMETER - READ THE WS-NUM2 CONTROL VALUE FROM THE
+000534*                      SETPARM FILE.  FALLS BACK TO 10 ONLY WHEN
+000535*                      THE PARAMETER RECORD IS MISSING.
+000536******************************************************************
+000537 0500-LOAD-PARAMETER.
+000538
+000539     MOVE 10 TO SET-PARM-DEFAULT-VALUE.
+000540
+000541     OPEN INPUT PARAMETER-FILE.
+000542
+000543     IF NOT SET-PARM-OK
+000544         GO TO 0500-LOAD-PARAMETER-EXIT
+000545     END-IF.
+000546
+000547     MOVE "WS-NUM2 " TO SET-PARAM-KEY.
+000548     READ PARAMETER-FILE
+000549         KEY IS SET-PARAM-KEY
+000550         INVALID KEY
+000551             CONTINUE
+000552     END-READ.
+000553
+000554     IF SET-PARM-OK
+000555         MOVE SET-PARAM-VALUE TO SET-PARM-DEFAULT-VALUE
+000556     END-IF.
+000557
+000558     CLOSE PARAMETER-FILE.
+000559
+000560 0500-LOAD-PARAMETER-EXIT.
+000561     EXIT.
+000562
+000562******************************************************************
+000562* 0600-SIGN-ON - OPERATOR MUST SIGN ON WITH AN ID AND PIN THAT
+000562*                MATCH A RECORD ON THE SETOPR AUTHORIZED-
+000562*                OPERATORS FILE BEFORE A SET IS ALLOWED.
+000562******************************************************************
+000562 0600-SIGN-ON.
+000562
+000562     MOVE "N" TO SET-SIGNON-SWITCH.
+000562
+000562     DISPLAY "ENTER OPERATOR ID: ".
+000562     ACCEPT SET-OPERATOR-ID.
+000562
+000562     DISPLAY "ENTER PIN: ".
+000562     ACCEPT SET-PIN-INPUT.
+000562
+000562     OPEN INPUT OPERATOR-FILE.
+000562
+000562     IF NOT SET-OPR-OK
+000562         DISPLAY "SETPGM: UNABLE TO OPEN SETOPR, STATUS "
+000562             SET-OPR-STATUS
+000562         GO TO 0600-SIGN-ON-EXIT
+000562     END-IF.
+000562
+000562     MOVE SET-OPERATOR-ID TO SET-OPR-ID.
+000562     READ OPERATOR-FILE
+000562         KEY IS SET-OPR-ID
+000562         INVALID KEY
+000562             DISPLAY "SETPGM: OPERATOR " SET-OPERATOR-ID
+000562                 " NOT AUTHORIZED"
+000562             CLOSE OPERATOR-FILE
+000562             GO TO 0600-SIGN-ON-EXIT
+000562     END-READ.
+000562
+000562     IF SET-PIN-INPUT = SET-OPR-PIN
+000562         MOVE "Y" TO SET-SIGNON-SWITCH
+000562     ELSE
+000562         DISPLAY "SETPGM: INCORRECT PIN FOR OPERATOR "
+000562             SET-OPERATOR-ID
+000562     END-IF.
+000562
+000562     CLOSE OPERATOR-FILE.
+000562
+000562 0600-SIGN-ON-EXIT.
+000562     EXIT.
+000563
+000564*****************************************************************
+000564* 0650-SAVE-PARAMETER - WRITE THE OPERATOR'S NEW WS-NUM2 VALUE
+000564*                       BACK TO THE SETPARM CONTROL FILE SO IT
+000564*                       TAKES EFFECT ON THE NEXT RUN.
+000564******************************************************************
+000564 0650-SAVE-PARAMETER.
+000564
+000564     OPEN I-O PARAMETER-FILE.
+000564
+000564     IF SET-PARM-FILE-NOT-FOUND
+000564         OPEN OUTPUT PARAMETER-FILE
+000564     END-IF.
+000564
+000564     IF NOT SET-PARM-OK
+000564         DISPLAY "SETPGM: UNABLE TO OPEN SETPARM FOR UPDATE, "
+000564             "STATUS " SET-PARM-STATUS
+000564         MOVE "N" TO SET-PARM-SAVE-SWITCH
+000564         GO TO 0650-SAVE-PARAMETER-EXIT
+000564     END-IF.
+000564
+000564     MOVE "WS-NUM2 "      TO SET-PARAM-KEY.
+000564     MOVE WS-NUM2         TO SET-PARAM-VALUE.
+000564
+000564     REWRITE SET-PARAM-RECORD
+000564         INVALID KEY
+000564             WRITE SET-PARAM-RECORD
+000564     END-REWRITE.
+000564
+000564     IF NOT SET-PARM-OK
+000564         DISPLAY "SETPGM: SETPARM UPDATE FAILED, STATUS "
+000564             SET-PARM-STATUS
+000564         MOVE "N" TO SET-PARM-SAVE-SWITCH
+000564     END-IF.
+000564
+000564     CLOSE PARAMETER-FILE.
+000564
+000564 0650-SAVE-PARAMETER-EXIT.
+000564     EXIT.
+000564
+000563******************************************************************
+000564* 0700-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO THE SETAUD AUDIT
+000565*                          TRAIL FOR THE SET THAT JUST COMPLETED
+000566******************************************************************
+000567 0700-WRITE-AUDIT-RECORD.
+000568
+000569     OPEN EXTEND AUDIT-FILE.
+000570
+000571     IF SET-AUD-NOT-FOUND
+000572         OPEN OUTPUT AUDIT-FILE
+000573     END-IF.
+000574
+000575     IF NOT SET-AUD-OK
+000576         DISPLAY "SETPGM: UNABLE TO OPEN SETAUD, STATUS "
+000577             SET-AUD-STATUS
+000578         MOVE "N" TO SET-AUD-SAVE-SWITCH
+000579         GO TO 0700-WRITE-AUDIT-RECORD-EXIT
+000580     END-IF.
+000581
+000582     ACCEPT SET-AUD-DATE FROM DATE YYYYMMDD.
+000583     ACCEPT SET-AUD-TIME FROM TIME.
+000584     MOVE SET-OPERATOR-ID TO SET-AUD-OPERATOR-ID.
+000585     MOVE SET-OLD-VALUE   TO SET-AUD-OLD-VALUE.
+000586     MOVE WS-NUM2         TO SET-AUD-NEW-VALUE.
+000587
+000588     WRITE SET-AUDIT-RECORD.
+000588
+000588     IF NOT SET-AUD-OK
+000588         DISPLAY "SETPGM: SETAUD WRITE FAILED, STATUS "
+000588             SET-AUD-STATUS
+000588         MOVE "N" TO SET-AUD-SAVE-SWITCH
+000588     END-IF.
+000589
+000589     CLOSE AUDIT-FILE.
+000590
+000591 0700-WRITE-AUDIT-RECORD-EXIT.
+000592     EXIT.
+000593
+000550******************************************************************
+000560* 1000-GET-OPERATOR-VALUE - ACCEPT AND EDIT THE OPERATOR ENTRY,
+000570*                          RE-PROMPTING UNTIL IT IS A VALID
+000580*                          NUMERIC VALUE IN RANGE.
+000590******************************************************************
+000600 1000-GET-OPERATOR-VALUE.
+000610
+000620     DISPLAY "Hello world".
+000630     DISPLAY "ENTER VALUE (" SET-NUM-LOW " - " SET-NUM-HIGH
+000640         "): ".
+000650     ACCEPT SET-NUM-INPUT.
+000660
+000670     IF SET-NUM-INPUT NOT NUMERIC
+000680         DISPLAY "*** INVALID ENTRY - NUMERIC VALUE REQUIRED,"
+000690             " TRY AGAIN ***"
+000700         MOVE "N" TO SET-INPUT-VALID-SWITCH
+000710         GO TO 1000-GET-OPERATOR-VALUE-EXIT
+000720     END-IF.
+000730
+000740     MOVE SET-NUM-INPUT TO WS-NUM.
+000750
+000760     IF WS-NUM < SET-NUM-LOW OR WS-NUM > SET-NUM-HIGH
+000770         DISPLAY "*** INVALID ENTRY - VALUE MUST BE "
+000780             SET-NUM-LOW " THRU " SET-NUM-HIGH
+000790             ", TRY AGAIN ***"
+000800         MOVE "N" TO SET-INPUT-VALID-SWITCH
+000810         GO TO 1000-GET-OPERATOR-VALUE-EXIT
+000820     END-IF.
+000830
+000840     MOVE "Y" TO SET-INPUT-VALID-SWITCH.
+000850
+000860 1000-GET-OPERATOR-VALUE-EXIT.
+000870     EXIT.
+000880
+000890 END PROGRAM SETPGM.
